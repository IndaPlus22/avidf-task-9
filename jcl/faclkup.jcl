@@ -0,0 +1,19 @@
+//FACLKUP  JOB  (ACCTNO),'FACTORIAL LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*
+//* on-demand lookup of a single factorial value from the keyed
+//* FACTOR file - run this instead of MADNESS's full GENR table
+//* build when only one value is needed. requires a prior GENR run
+//* to have already built and cataloged the FACTOR file.
+//*
+//STEP1    EXEC PGM=MADNESS
+//STEPLIB  DD   DSN=PROD.MADNESS.LOADLIB,DISP=SHR
+//PARMFILE DD   *
+LOOK 042
+/*
+//FACTOR   DD   DSN=PROD.MADNESS.FACTOR,DISP=SHR
+//FACTRPT  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.MADNESS.AUDITLOG,DISP=MOD
+//CKPOINT  DD   DUMMY
+//FACTREF  DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
