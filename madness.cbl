@@ -2,27 +2,616 @@
        PROGRAM-ID. madness.
        AUTHOR. Avid Fayaz
 
+      *> modification history
+      *> 2026-08-08 read run-time parameter card for n instead of
+      *>            hardcoding the upper bound of the factorial table
+      *> 2026-08-08 add a formatted report dataset alongside the
+      *>            SYSOUT display so a run's output can be archived
+      *> 2026-08-08 replace the single COMP field with a packed
+      *>            multi-field accumulator so factorials beyond 20!
+      *>            compute correctly instead of silently truncating
+      *> 2026-08-08 validate the requested N before the table is
+      *>            built and reject bad parameter cards cleanly
+      *> 2026-08-08 persist the table to a keyed FACTOR-REC file so
+      *>            other jobs can look values up directly
+      *> 2026-08-08 add a COMB parameter mode that computes nCr/nPr
+      *>            directly using the same multiply accumulator
+      *> 2026-08-08 write an AUDITLOG record for every execution
+      *> 2026-08-08 checkpoint table generation progress periodically
+      *>            so a large run can resume instead of restarting
+      *> 2026-08-08 reconcile the generated table against a trusted
+      *>            reference file of known factorial values
+      *> 2026-08-08 add a LOOK parameter mode for an on-demand single-N
+      *>            lookup against the keyed factor table
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         select parmFile assign to "PARMFILE"
+           organization line sequential
+           file status is parmFileStatus.
+
+         select reportFile assign to "FACTRPT"
+           organization line sequential
+           file status is reportFileStatus.
+
+         select factorFile assign to "FACTOR"
+           organization indexed
+           access mode is dynamic
+           record key is fctN
+           file status is factorFileStatus.
+
+         select auditFile assign to "AUDITLOG"
+           organization line sequential
+           file status is auditFileStatus.
+
+         select checkpointFile assign to "CKPOINT"
+           organization line sequential
+           file status is checkpointFileStatus.
+
+         select refFile assign to "FACTREF"
+           organization line sequential
+           file status is refFileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  parmFile.
+         copy parmrec.
+
+      *> sized to the largest formatted line written into it
+      *> (reportComboLine, 208 bytes) so WRITE ... FROM can never
+      *> silently truncate a longer line
+       FD  reportFile.
+         01 reportLine pic x(220).
+
+       FD  factorFile.
+         copy factrec.
+
+       FD  auditFile.
+         copy audtrec.
+
+       FD  checkpointFile.
+         copy ckptrec.
+
+       FD  refFile.
+         copy refrec.
+
        WORKING-STORAGE SECTION.
        *> factorial in COBOL
 
-         77 factorial pic 9(15) comp.
-         77 n pic 99.
-         77 i pic 99.
-         77 ist pic XX.
-         77 factorialSet pic X(18).
+      *> bigNumber holds the running factorial as a packed array of
+      *> base-10000 chunks (least significant chunk first) so values
+      *> well beyond the range of a single COMP field compute exactly
+         01 bigNumber.
+           05 bigChunk pic 9(4) occurs 45 times.
+
+         77 bigIdx pic 9(3).
+         77 bigStart pic 9(3).
+         77 bigTopIdx pic 9(3).
+         77 bigWork pic 9(9).
+         77 bigCarry pic 9(9).
+         77 bigTopEdit pic Z(3)9.
+         77 bigChunk4 pic 9(4).
+         77 bigDisplay pic x(180).
+         77 bigDisplayPtr pic 9(4).
+         77 bigRemainder pic 9(9).
+         77 smallMultiplier pic 9(3).
+         77 smallDivisor pic 9(3).
+         77 rowStatus pic x(7) value "VALID".
+         77 overflowFlag pic x value "N".
+           88 hasOverflowed value "Y".
+         77 resumingRun pic x value "N".
+           88 isResuming value "Y".
+
+         77 runMode pic x(4) value "GENR".
+         77 n pic 9(3) value 0.
+         77 runR pic 9(3) value 0.
+         77 combK pic 9(3).
+         77 i pic 9(3).
+         77 ist pic XXX.
+         77 parmFileStatus pic XX.
+         77 reportFileStatus pic XX.
+         77 factorFileStatus pic XX.
+         77 auditFileStatus pic XX.
+         77 checkpointFileStatus pic XX.
+         77 refFileStatus pic XX.
+         77 runDate pic x(8).
+         77 runTimestamp pic x(26).
+
+         77 highestValidN pic 9(3) value 0.
+         77 overflowCount pic 9(5) value 0.
+         77 reconcileMismatches pic 9(5) value 0.
+         77 lookupFound pic x value "N".
+         77 refAtEnd pic x value "N".
+           88 refNotAtEnd value "N".
+           88 refIsAtEnd value "Y".
+         77 factorAtEnd pic x value "N".
+           88 factorNotAtEnd value "N".
+           88 factorIsAtEnd value "Y".
+
+         77 nPrDisplay pic x(180).
+         77 nCrDisplay pic x(180).
+         77 nprStatus pic x(7) value "VALID".
+         77 ncrStatus pic x(7) value "VALID".
+
+         77 maxValidN pic 9(3) value 100.
+         77 nIsValid pic x value "Y".
+           88 nValid value "Y".
+           88 nInvalid value "N".
+         77 rejectMessage pic x(60).
+
+         01 reportTitleLine.
+           05 filler pic x(19) value "MADNESS FACTORIAL ".
+           05 filler pic x(7) value "TABLE  ".
+           05 filler pic x(10) value "RUN DATE: ".
+           05 rptTitleDate pic x(10).
+
+         01 reportDetailLine.
+           05 rptN pic zz9.
+           05 filler pic x(4) value "! = ".
+           05 rptValue pic x(180).
+           05 filler pic x(1) value space.
+           05 rptStatus pic x(7).
+
+         01 reportFooterLine.
+           05 filler pic x(16) value "END OF REPORT - ".
+           05 rptRowCount pic zzz9.
+           05 filler pic x(7) value " ROWS".
+
+         01 reportComboLine.
+           05 comboLabel pic x(20).
+           05 comboValue pic x(180).
+           05 filler pic x(1) value space.
+           05 comboStatus pic x(7).
 
        PROCEDURE DIVISION.
-         move 16 to n
-         move 0 to i
-         move 1 to factorial
+       mainPara.
+         perform readParmCard
+         perform validateParms
+         if nInvalid
+           display "MADNESS REJECTED: " rejectMessage
+           perform writeAuditRecord
+           stop run
+         end-if
+         if runMode = "GENR"
+           perform checkResume
+         end-if
+         perform openReportFile
+         evaluate runMode
+           when "COMB" perform combinatoricsMode
+           when "LOOK" perform lookupMode
+           when other
+             perform generateTable
+             perform reconcileTable
+         end-evaluate
+         perform writeReportFooter
+         close reportFile.
+         perform writeAuditRecord
+         stop run.
+
+       generateTable.
+         if isResuming
+           open i-o factorFile
+           if factorFileStatus not = "00"
+             display "GENERATE TABLE FAILED: FACTOR FILE NOT AVAILABLE "
+               "FOR RESUME AT N = " i
+             close reportFile
+             perform writeAuditRecord
+             stop run
+           end-if
+         else
+           open output factorFile
+         end-if
          perform until i greater than n
            move i to ist
-           move factorial to factorialSet
-           display ist "! = " factorialSet
+           perform formatBigNumber
+           display ist "! = " bigDisplay
+           perform writeReportRow
+           perform writeFactorRecord
            add 1 to i
-           multiply i by factorial
-             on size error display "input exceeds limit!"
-           end-multiply
+           if not hasOverflowed
+             move i to smallMultiplier
+             perform multiplyBigBySmall
+           end-if
+           perform writeCheckpoint
          end-perform.
-         stop run.
\ No newline at end of file
+         close factorFile.
+         perform clearCheckpoint.
+
+      *> a large table run checkpoints itself after every row (see
+      *> writeCheckpoint below) so a resume never has to replay a row
+      *> already written to FACTOR/FACTRPT; if a prior run for the same
+      *> N left a checkpoint behind, resume from it instead of starting the
+      *> table over at i = 0. this runs before factorFile/reportFile
+      *> are opened so generateTable/openReportFile below know to open
+      *> EXTEND/I-O instead of OUTPUT and keep the rows already written
+      *> by the interrupted run instead of truncating them
+       checkResume.
+         move "N" to resumingRun
+         perform initializeBigNumber
+         move 0 to i
+         open input checkpointFile
+         if checkpointFileStatus = "00"
+           read checkpointFile
+             at end continue
+             not at end
+               if ckpN = n
+                 set isResuming to true
+                 move ckpI to i
+                 move ckpOverflowFlag to overflowFlag
+                 move ckpOverflowCount to overflowCount
+                 move ckpHighestValidN to highestValidN
+                 perform varying bigIdx from 1 by 1 until bigIdx > 45
+                   move ckpChunk(bigIdx) to bigChunk(bigIdx)
+                 end-perform
+                 display "RESUMING CHECKPOINT AT N = " i
+               end-if
+           end-read
+           close checkpointFile
+         end-if.
+
+       writeCheckpoint.
+         move n to ckpN
+         move i to ckpI
+         move overflowFlag to ckpOverflowFlag
+         move overflowCount to ckpOverflowCount
+         move highestValidN to ckpHighestValidN
+         perform varying bigIdx from 1 by 1 until bigIdx > 45
+           move bigChunk(bigIdx) to ckpChunk(bigIdx)
+         end-perform
+         open output checkpointFile
+         write checkpointRec
+         close checkpointFile.
+
+      *> a completed run leaves nothing to resume from, so clear the
+      *> checkpoint once the table finishes generating normally
+       clearCheckpoint.
+         open output checkpointFile
+         close checkpointFile.
+
+      *> matches the just-generated factor table against a trusted
+      *> reference file of known factorial values, row by row in key
+      *> order, and flags any mismatch instead of trusting the SYSOUT
+      *> listing on faith; the reference file is optional, so a run
+      *> with no FACTREF present simply skips reconciliation
+       reconcileTable.
+         move 0 to reconcileMismatches
+         open input refFile
+         if refFileStatus = "00"
+           open input factorFile
+           set refNotAtEnd to true
+           set factorNotAtEnd to true
+           perform readNextReference
+           perform readNextFactorRow
+           perform until refIsAtEnd or factorIsAtEnd
+             evaluate true
+               when refN = fctN
+                 if refValue not = fctValue
+                   add 1 to reconcileMismatches
+                   display "RECONCILE MISMATCH AT N = " refN
+                 end-if
+                 perform readNextReference
+                 perform readNextFactorRow
+               when refN < fctN
+                 add 1 to reconcileMismatches
+                 display "RECONCILE: NO FACTOR ROW FOR N = " refN
+                 perform readNextReference
+               when other
+                 perform readNextFactorRow
+             end-evaluate
+           end-perform
+      *> the merge above stops as soon as either side runs dry; if the
+      *> reference file still has rows once the generated table is
+      *> exhausted, drain them so a short GENR run doesn't make those
+      *> rows silently vanish from the reconciliation
+           perform until refIsAtEnd
+             add 1 to reconcileMismatches
+             display "RECONCILE: NO FACTOR ROW FOR N = " refN
+             perform readNextReference
+           end-perform
+           close factorFile
+           close refFile
+           if reconcileMismatches = 0
+             display "RECONCILIATION CLEAN - NO MISMATCHES"
+           else
+             display "RECONCILIATION FOUND " reconcileMismatches
+               " MISMATCH(ES)"
+           end-if
+         end-if.
+
+       readNextReference.
+         read refFile
+           at end set refIsAtEnd to true
+           not at end continue
+         end-read.
+
+       readNextFactorRow.
+         read factorFile next record
+           at end set factorIsAtEnd to true
+           not at end continue
+         end-read.
+
+      *> computes nPr(n,r) = n*(n-1)*...*(n-r+1) by straight
+      *> multiplication, and nCr(n,r) by the classic multiplicative
+      *> identity product(k=1..r) of (n-r+k)/k, which stays an exact
+      *> integer at every step - both reuse the same multiply-by-small
+      *> accumulator the factorial table loop already uses
+      *> nPr and nCr are each their own accumulation, so each gets its
+      *> own pass at overflowFlag, gated the same way generateTable
+      *> gates the table loop: once multiplyBigBySmall/divideBigBySmall
+      *> overflows, stop feeding the accumulator and mark that result
+      *> INVALID instead of reporting a wrapped value as if it were real
+       combinatoricsMode.
+         move "N" to overflowFlag
+         perform initializeBigNumber
+         move 0 to i
+         perform varying combK from 1 by 1 until combK > runR
+           if not hasOverflowed
+             compute smallMultiplier = n - combK + 1
+             perform multiplyBigBySmall
+           end-if
+         end-perform
+         perform formatBigNumber
+         move bigDisplay to nPrDisplay
+         if hasOverflowed
+           move "INVALID" to nprStatus
+         else
+           move "VALID" to nprStatus
+         end-if
+
+         move "N" to overflowFlag
+         perform initializeBigNumber
+         perform varying combK from 1 by 1 until combK > runR
+           if not hasOverflowed
+             compute smallMultiplier = n - runR + combK
+             perform multiplyBigBySmall
+             if not hasOverflowed
+               move combK to smallDivisor
+               perform divideBigBySmall
+             end-if
+           end-if
+         end-perform
+         perform formatBigNumber
+         move bigDisplay to nCrDisplay
+         if hasOverflowed
+           move "INVALID" to ncrStatus
+         else
+           move "VALID" to ncrStatus
+         end-if
+
+         if nprStatus = "VALID" and ncrStatus = "VALID"
+           move n to highestValidN
+         end-if
+         display "nPr(" n ", " runR ") = " nPrDisplay " (" nprStatus ")"
+         display "nCr(" n ", " runR ") = " nCrDisplay " (" ncrStatus ")"
+         move "nPr = " to comboLabel
+         move nPrDisplay to comboValue
+         move nprStatus to comboStatus
+         write reportLine from reportComboLine
+         move "nCr = " to comboLabel
+         move nCrDisplay to comboValue
+         move ncrStatus to comboStatus
+         write reportLine from reportComboLine
+         move 2 to i.
+
+      *> answers a single N directly from the already-persisted keyed
+      *> factor table instead of regenerating the whole table - this
+      *> is the mode the on-demand lookup JCL step drives (see
+      *> jcl/faclkup.jcl), so it only works once a prior GENR run has
+      *> built the FACTOR file
+       lookupMode.
+         move "N" to lookupFound
+         open input factorFile
+         if factorFileStatus not = "00"
+           display "LOOKUP FAILED: FACTOR FILE NOT AVAILABLE"
+         else
+           move n to fctN
+           read factorFile
+             invalid key
+               display "LOOKUP FAILED: NO ROW FOR N = " n
+             not invalid key
+               display n "! = " fctValue " (" fctStatus ")"
+               move n to highestValidN
+               move "Y" to lookupFound
+           end-read
+           close factorFile
+         end-if
+         if lookupFound = "Y"
+           move "LOOK = " to comboLabel
+           move fctValue to comboValue
+           move fctStatus to comboStatus
+         else
+           move "LOOK NOT FOUND" to comboLabel
+           move "NO ROW FOR REQUESTED N" to comboValue
+           move "INVALID" to comboStatus
+         end-if
+         write reportLine from reportComboLine
+         move 1 to i.
+
+       initializeBigNumber.
+         move 0 to bigIdx
+         perform varying bigIdx from 1 by 1 until bigIdx > 45
+           move 0 to bigChunk(bigIdx)
+         end-perform
+         move 1 to bigChunk(1).
+
+      *> multiplies bigNumber by smallMultiplier, carrying across
+      *> chunks; if the top chunk still produces a carry out, the
+      *> value has exceeded the accumulator's capacity and every
+      *> row from here on is flagged INVALID rather than printed
+      *> as if it were a real result
+       multiplyBigBySmall.
+         move 0 to bigCarry
+         perform varying bigIdx from 1 by 1 until bigIdx > 45
+           compute bigWork =
+             (bigChunk(bigIdx) * smallMultiplier) + bigCarry
+           compute bigChunk(bigIdx) = function mod(bigWork, 10000)
+           compute bigCarry = bigWork / 10000
+         end-perform
+         if bigCarry not = 0
+           set hasOverflowed to true
+           add 1 to overflowCount
+           display "input exceeds limit!"
+         end-if.
+
+      *> divides bigNumber by smallDivisor, processing chunks from
+      *> most to least significant and carrying the remainder down;
+      *> only used where the division is known to be exact (the
+      *> nCr multiplicative identity in combinatoricsMode)
+       divideBigBySmall.
+         move 0 to bigRemainder
+         perform varying bigIdx from 45 by -1 until bigIdx < 1
+           compute bigWork = (bigRemainder * 10000) + bigChunk(bigIdx)
+           compute bigChunk(bigIdx) = bigWork / smallDivisor
+           compute bigRemainder =
+             bigWork - (bigChunk(bigIdx) * smallDivisor)
+         end-perform.
+
+       formatBigNumber.
+         move spaces to bigDisplay
+         move 1 to bigDisplayPtr
+         move 0 to bigTopIdx
+         perform varying bigIdx from 45 by -1 until bigIdx < 1
+           if bigChunk(bigIdx) not = 0 and bigTopIdx = 0
+             move bigIdx to bigTopIdx
+           end-if
+         end-perform
+         if bigTopIdx = 0
+           move 1 to bigTopIdx
+         end-if
+         move bigChunk(bigTopIdx) to bigTopEdit
+         string function trim(bigTopEdit) delimited by size
+           into bigDisplay with pointer bigDisplayPtr
+         if bigTopIdx > 1
+           compute bigStart = bigTopIdx - 1
+           perform varying bigIdx from bigStart by -1 until bigIdx < 1
+             move bigChunk(bigIdx) to bigChunk4
+             string bigChunk4 delimited by size
+               into bigDisplay with pointer bigDisplayPtr
+           end-perform
+         end-if.
+
+       readParmCard.
+         move "GENR" to parmMode of parmRec
+         move "016" to parmNText of parmRec
+         move "000" to parmRText of parmRec
+         open input parmFile
+         if parmFileStatus = "00"
+           read parmFile
+             at end continue
+             not at end continue
+           end-read
+           close parmFile
+         end-if.
+
+      *> rejects a non-numeric or out-of-range N (and, for COMB mode,
+      *> a bad R) before the generation loop ever runs, instead of
+      *> letting a bad parameter card fall straight into the
+      *> overflow case
+       validateParms.
+         set nValid to true
+         move parmMode of parmRec to runMode
+         if runMode not = "GENR" and runMode not = "COMB"
+             and runMode not = "LOOK"
+           set nInvalid to true
+           move "PARM MODE MUST BE GENR, COMB OR LOOK" to rejectMessage
+         else
+           if parmNText of parmRec is not numeric
+             set nInvalid to true
+             move "PARM N IS NOT NUMERIC" to rejectMessage
+           else
+             move parmNText of parmRec to n
+             if n > maxValidN
+               set nInvalid to true
+               move "PARM N EXCEEDS MAXIMUM OF 100" to rejectMessage
+             end-if
+           end-if
+         end-if
+         if nValid and runMode = "COMB"
+           if parmRText of parmRec is not numeric
+             set nInvalid to true
+             move "PARM R IS NOT NUMERIC" to rejectMessage
+           else
+             move parmRText of parmRec to runR
+             if runR > n
+               set nInvalid to true
+               move "PARM R EXCEEDS N" to rejectMessage
+             end-if
+           end-if
+         end-if.
+
+      *> on a checkpoint-driven resume, the prior run's report already
+      *> has the header and the rows below the resume point - open
+      *> EXTEND to keep them instead of OPEN OUTPUT truncating the
+      *> file back to empty (same EXTEND/fallback pattern as
+      *> writeAuditRecord below). if EXTEND fails (the report dataset
+      *> was lost even though CKPOINT/FACTOR survived), OUTPUT starts a
+      *> brand-new file, so the header has to be written again here
+      *> rather than being skipped on the strength of isResuming alone
+       openReportFile.
+         move function current-date(1:8) to runDate
+         if isResuming
+           open extend reportFile
+           if reportFileStatus not = "00"
+             close reportFile
+             open output reportFile
+             perform writeReportHeader
+           end-if
+         else
+           move 0 to i
+           open output reportFile
+           perform writeReportHeader
+         end-if.
+
+       writeReportHeader.
+         move runDate(1:4) to rptTitleDate(1:4)
+         move "-" to rptTitleDate(5:1)
+         move runDate(5:2) to rptTitleDate(6:2)
+         move "-" to rptTitleDate(8:1)
+         move runDate(7:2) to rptTitleDate(9:2)
+         write reportLine from reportTitleLine.
+
+       writeReportRow.
+         move i to rptN
+         if hasOverflowed
+           move "INVALID" to rowStatus
+         else
+           move "VALID" to rowStatus
+           move i to highestValidN
+         end-if
+         move bigDisplay to rptValue
+         move rowStatus to rptStatus
+         write reportLine from reportDetailLine.
+
+       writeReportFooter.
+         move i to rptRowCount
+         write reportLine from reportFooterLine.
+
+      *> one audit record per execution: when it ran, with what
+      *> parameters, how far the run actually got, and how many
+      *> overflow events it hit along the way
+       writeAuditRecord.
+         move function current-date to runTimestamp
+         open extend auditFile
+         if auditFileStatus not = "00"
+           close auditFile
+           open output auditFile
+         end-if
+         initialize auditRec
+         move runTimestamp to audTimestamp
+         move runMode to audMode
+         move n to audRequestedN
+         move runR to audRequestedR
+         move highestValidN to audHighestN
+         move overflowCount to audOverflowCnt
+         move reconcileMismatches to audMismatchCnt
+         write auditRec
+         close auditFile.
+
+       writeFactorRecord.
+         move i to fctN
+         move bigDisplay to fctValue
+         move rowStatus to fctStatus
+         write factorRec
+           invalid key display "FACTOR WRITE FAILED FOR N = " i
+         end-write.
