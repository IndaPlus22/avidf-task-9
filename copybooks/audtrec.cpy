@@ -0,0 +1,10 @@
+      *> auditRec - one row written per madness execution so a run's
+      *> history can be reviewed without digging through old job output
+       01 auditRec.
+         05 audTimestamp      pic x(26).
+         05 audMode           pic x(4).
+         05 audRequestedN     pic 9(3).
+         05 audRequestedR     pic 9(3).
+         05 audHighestN       pic 9(3).
+         05 audOverflowCnt    pic 9(5).
+         05 audMismatchCnt    pic 9(5).
