@@ -0,0 +1,9 @@
+      *> parmRec - control card read by madness at start of run
+      *> columns: mode(4) n(3) r(3), blank-delimited fixed fields
+       01 parmRec.
+         05 parmMode          pic x(4).
+         05 filler            pic x(1).
+         05 parmNText         pic x(3).
+         05 filler            pic x(1).
+         05 parmRText         pic x(3).
+         05 filler            pic x(68).
