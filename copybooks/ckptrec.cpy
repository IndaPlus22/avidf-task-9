@@ -0,0 +1,12 @@
+      *> checkpointRec - saved progress for an in-flight GENR run so a
+      *> large table build that gets cancelled or abends partway
+      *> through can resume at the last checkpoint instead of
+      *> recomputing the table from i = 0
+       01 checkpointRec.
+         05 ckpN              pic 9(3).
+         05 ckpI              pic 9(3).
+         05 ckpOverflowFlag   pic x.
+         05 ckpOverflowCount  pic 9(5).
+         05 ckpHighestValidN  pic 9(3).
+         05 ckpChunks.
+           10 ckpChunk        pic 9(4) occurs 45 times.
