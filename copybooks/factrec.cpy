@@ -0,0 +1,7 @@
+      *> factorRec - one row of the persisted factorial table, keyed
+      *> on fctN so other programs can do a keyed read instead of
+      *> reimplementing the factorial loop themselves
+       01 factorRec.
+         05 fctN              pic 9(3).
+         05 fctValue          pic x(180).
+         05 fctStatus         pic x(7).
