@@ -0,0 +1,5 @@
+      *> referenceRec - one known-good factorial value used to
+      *> reconcile a generated table against a trusted reference
+       01 referenceRec.
+         05 refN              pic 9(3).
+         05 refValue          pic x(180).
